@@ -7,6 +7,8 @@
        FILE-CONTROL.
            SELECT TRANS-FILE ASSIGN TO 'TRANS.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-REPORT-FILE ASSIGN TO 'TRANS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,33 +16,178 @@
        01  TRANS-RECORD-IN.
            05  TR-ACCOUNT-NUMBER       PIC X(10).
            05  TR-TRANSACTION-TYPE     PIC X(01).
+               88  TR-DEPOSIT          VALUE 'D'.
+               88  TR-WITHDRAWAL       VALUE 'W'.
+               88  TR-TRANSFER         VALUE 'T'.
+               88  TR-INTEREST         VALUE 'I'.
+               88  TR-FEE              VALUE 'F'.
            05  TR-AMOUNT-STR           PIC X(10).
            05  TR-DEST-ACCOUNT-NUMBER  PIC X(10).
 
+       FD  TRANS-REPORT-FILE.
+       01  TRANS-REPORT-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG                 PIC X(01) VALUE 'N'.
            88  END-OF-TRANS-FILE       VALUE 'Y'.
 
+       01  WS-PAGE-NUMBER              PIC 9(04) VALUE ZERO.
+       01  WS-LINE-COUNT               PIC 9(02) VALUE 99.
+       01  WS-LINES-PER-PAGE           PIC 9(02) VALUE 20.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR             PIC 9(04).
+           05  WS-RUN-MONTH            PIC 9(02).
+           05  WS-RUN-DAY              PIC 9(02).
+       01  WS-RUN-DATE-ED              PIC X(10).
+
+       01  WS-TRANS-AMOUNT             PIC S9(08)V99.
+       01  WS-TRANS-AMOUNT-ED          PIC -(7)9.99.
+
+       01  WS-PAGE-NUMBER-ED           PIC Z(03)9.
+
+       01  WS-SUBTOTAL-FIELDS.
+           05  WS-DEPOSIT-COUNT        PIC 9(07) VALUE ZERO.
+           05  WS-DEPOSIT-AMOUNT       PIC S9(10)V99 VALUE ZERO.
+           05  WS-WITHDRAWAL-COUNT     PIC 9(07) VALUE ZERO.
+           05  WS-WITHDRAWAL-AMOUNT    PIC S9(10)V99 VALUE ZERO.
+           05  WS-TRANSFER-COUNT       PIC 9(07) VALUE ZERO.
+           05  WS-TRANSFER-AMOUNT      PIC S9(10)V99 VALUE ZERO.
+           05  WS-INTEREST-COUNT       PIC 9(07) VALUE ZERO.
+           05  WS-INTEREST-AMOUNT      PIC S9(10)V99 VALUE ZERO.
+           05  WS-FEE-COUNT            PIC 9(07) VALUE ZERO.
+           05  WS-FEE-AMOUNT           PIC S9(10)V99 VALUE ZERO.
+
+       01  WS-SUBTOTAL-REPORT-FIELDS.
+           05  WS-SUB-COUNT-ED         PIC Z(06)9.
+           05  WS-SUB-AMOUNT-ED        PIC -(10)9.99.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           OPEN INPUT TRANS-FILE.
-           IF NOT END-OF-TRANS-FILE
-               PERFORM READ-TRANS-RECORD
-           END-IF.
-
+           PERFORM INITIALIZE-SYSTEM.
            PERFORM UNTIL END-OF-TRANS-FILE
-               DISPLAY 'Número de Cuenta: ' TR-ACCOUNT-NUMBER
-               DISPLAY 'Tipo de Transacción: ' TR-TRANSACTION-TYPE
-               DISPLAY 'Monto (String): ' TR-AMOUNT-STR
-               DISPLAY 'Cuenta Destino: ' TR-DEST-ACCOUNT-NUMBER
-               DISPLAY '------------------------------------'
+               PERFORM WRITE-DETAIL-LINE
                PERFORM READ-TRANS-RECORD
            END-PERFORM.
-
-           CLOSE TRANS-FILE.
+           PERFORM WRITE-REPORT-TRAILER.
+           PERFORM TERMINATE-SYSTEM.
            STOP RUN.
 
+       INITIALIZE-SYSTEM.
+           OPEN INPUT TRANS-FILE
+                OUTPUT TRANS-REPORT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-MONTH '/' WS-RUN-DAY '/' WS-RUN-YEAR
+               DELIMITED BY SIZE INTO WS-RUN-DATE-ED.
+           IF NOT END-OF-TRANS-FILE
+               PERFORM READ-TRANS-RECORD
+           END-IF.
+
        READ-TRANS-RECORD.
            READ TRANS-FILE
                AT END SET END-OF-TRANS-FILE TO TRUE
            END-READ.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER
+           END-IF.
+           UNSTRING TR-AMOUNT-STR DELIMITED BY ALL SPACE
+               INTO WS-TRANS-AMOUNT.
+           MOVE WS-TRANS-AMOUNT TO WS-TRANS-AMOUNT-ED.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING TR-ACCOUNT-NUMBER '  '
+                  TR-TRANSACTION-TYPE '     '
+                  WS-TRANS-AMOUNT-ED '   '
+                  TR-DEST-ACCOUNT-NUMBER
+                  DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+           PERFORM ACCUMULATE-SUBTOTAL.
+
+       ACCUMULATE-SUBTOTAL.
+           IF TR-DEPOSIT
+               ADD 1 TO WS-DEPOSIT-COUNT
+               ADD WS-TRANS-AMOUNT TO WS-DEPOSIT-AMOUNT
+           ELSE IF TR-WITHDRAWAL
+               ADD 1 TO WS-WITHDRAWAL-COUNT
+               ADD WS-TRANS-AMOUNT TO WS-WITHDRAWAL-AMOUNT
+           ELSE IF TR-TRANSFER
+               ADD 1 TO WS-TRANSFER-COUNT
+               ADD WS-TRANS-AMOUNT TO WS-TRANSFER-AMOUNT
+           ELSE IF TR-INTEREST
+               ADD 1 TO WS-INTEREST-COUNT
+               ADD WS-TRANS-AMOUNT TO WS-INTEREST-AMOUNT
+           ELSE IF TR-FEE
+               ADD 1 TO WS-FEE-COUNT
+               ADD WS-TRANS-AMOUNT TO WS-FEE-AMOUNT
+           END-IF.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUMBER-ED.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING 'LISTADO DIARIO DE TRANSACCIONES'
+                  '          Fecha: ' WS-RUN-DATE-ED
+                  '   Pagina: ' WS-PAGE-NUMBER-ED
+                  DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING 'Cuenta Origen  Tipo  Monto           Cuenta Destino'
+                  DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING '----------------------------------------------------'
+                  DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-REPORT-TRAILER.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING '----------------------------------------------------'
+               DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+
+           MOVE WS-DEPOSIT-COUNT TO WS-SUB-COUNT-ED.
+           MOVE WS-DEPOSIT-AMOUNT TO WS-SUB-AMOUNT-ED.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING 'Depositos     : cant ' WS-SUB-COUNT-ED
+               ' monto ' WS-SUB-AMOUNT-ED
+               DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+
+           MOVE WS-WITHDRAWAL-COUNT TO WS-SUB-COUNT-ED.
+           MOVE WS-WITHDRAWAL-AMOUNT TO WS-SUB-AMOUNT-ED.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING 'Retiros       : cant ' WS-SUB-COUNT-ED
+               ' monto ' WS-SUB-AMOUNT-ED
+               DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+
+           MOVE WS-TRANSFER-COUNT TO WS-SUB-COUNT-ED.
+           MOVE WS-TRANSFER-AMOUNT TO WS-SUB-AMOUNT-ED.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING 'Transferencias: cant ' WS-SUB-COUNT-ED
+               ' monto ' WS-SUB-AMOUNT-ED
+               DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+
+           MOVE WS-INTEREST-COUNT TO WS-SUB-COUNT-ED.
+           MOVE WS-INTEREST-AMOUNT TO WS-SUB-AMOUNT-ED.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING 'Intereses     : cant ' WS-SUB-COUNT-ED
+               ' monto ' WS-SUB-AMOUNT-ED
+               DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+
+           MOVE WS-FEE-COUNT TO WS-SUB-COUNT-ED.
+           MOVE WS-FEE-AMOUNT TO WS-SUB-AMOUNT-ED.
+           MOVE SPACES TO TRANS-REPORT-RECORD.
+           STRING 'Comisiones    : cant ' WS-SUB-COUNT-ED
+               ' monto ' WS-SUB-AMOUNT-ED
+               DELIMITED BY SIZE INTO TRANS-REPORT-RECORD.
+           WRITE TRANS-REPORT-RECORD.
+
+       TERMINATE-SYSTEM.
+           CLOSE TRANS-FILE
+                 TRANS-REPORT-FILE.
