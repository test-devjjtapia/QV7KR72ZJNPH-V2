@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASTER-MAINT.
+       AUTHOR. Javier J. Tapia 2023.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-FILE ASSIGN TO 'MAINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-ACCOUNT-NUMBER.
+           SELECT MAINT-REPORT-FILE ASSIGN TO 'MAINT.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-FILE.
+       01  MAINT-RECORD-IN.
+           05  MM-ACTION               PIC X(01).
+               88  MM-ACTION-ADD       VALUE 'A'.
+               88  MM-ACTION-CLOSE     VALUE 'C'.
+               88  MM-ACTION-FREEZE    VALUE 'F'.
+           05  MM-ACCOUNT-NUMBER       PIC X(10).
+           05  MM-OPENING-BALANCE-STR  PIC X(10).
+           05  MM-CURRENCY-CODE        PIC X(03).
+
+       FD  MASTER-FILE.
+           COPY MASTERREC.
+
+       FD  MAINT-REPORT-FILE.
+       01  MAINT-REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-MAINT-FILE           PIC X(01) VALUE 'N'.
+           88  END-OF-MAINT-FILE       VALUE 'Y'.
+       01  WS-EOF-MASTER-FILE          PIC X(01) VALUE 'N'.
+           88  END-OF-MASTER-FILE      VALUE 'Y'.
+
+       01  WS-MAINT-DATA.
+           05  WS-MAINT-ACCOUNT-NUMBER     PIC X(10).
+           05  WS-OPENING-BALANCE          PIC S9(08)V99.
+
+       01  WS-MASTER-ACCOUNT-BALANCE   PIC S9(08)V99.
+       01  WS-ERROR-MESSAGE            PIC X(80).
+       01  WS-RESULT-TEXT               PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE-SYSTEM.
+           PERFORM 2000-PROCESS-MAINT-RECORDS
+               UNTIL END-OF-MAINT-FILE.
+           PERFORM 3000-TERMINATE-SYSTEM.
+           STOP RUN.
+
+       1000-INITIALIZE-SYSTEM.
+           OPEN INPUT MAINT-FILE
+                I-O MASTER-FILE
+                OUTPUT MAINT-REPORT-FILE.
+           IF NOT END-OF-MAINT-FILE
+               PERFORM 1100-READ-MAINT-RECORD
+           END-IF.
+
+       1100-READ-MAINT-RECORD.
+           READ MAINT-FILE
+               AT END SET END-OF-MAINT-FILE TO TRUE
+           END-READ.
+           IF NOT END-OF-MAINT-FILE
+               MOVE MM-ACCOUNT-NUMBER TO WS-MAINT-ACCOUNT-NUMBER
+               UNSTRING MM-OPENING-BALANCE-STR DELIMITED BY ALL SPACE
+                   INTO WS-OPENING-BALANCE
+           END-IF.
+
+       2000-PROCESS-MAINT-RECORDS.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           IF MM-ACTION-ADD
+               PERFORM 2100-ADD-ACCOUNT
+           ELSE IF MM-ACTION-CLOSE
+               PERFORM 2200-CLOSE-ACCOUNT
+           ELSE IF MM-ACTION-FREEZE
+               PERFORM 2300-FREEZE-ACCOUNT
+           ELSE
+               MOVE 'Acción de mantenimiento inválida.'
+               TO WS-ERROR-MESSAGE
+           END-IF.
+           PERFORM 2900-WRITE-MAINT-REPORT.
+           PERFORM 1100-READ-MAINT-RECORD.
+
+       2100-ADD-ACCOUNT.
+           MOVE WS-MAINT-ACCOUNT-NUMBER TO MR-ACCOUNT-NUMBER.
+           MOVE WS-OPENING-BALANCE TO MR-ACCOUNT-BALANCE.
+           MOVE ZERO TO MR-CREDIT-LIMIT.
+           IF MM-CURRENCY-CODE = SPACES
+               MOVE 'USD' TO MR-CURRENCY-CODE
+           ELSE
+               MOVE MM-CURRENCY-CODE TO MR-CURRENCY-CODE
+           END-IF.
+           SET MR-ACCOUNT-ACTIVE TO TRUE.
+           WRITE MASTER-RECORD-IN
+               INVALID KEY
+                   MOVE 'Cuenta ya existe en archivo maestro.'
+                   TO WS-ERROR-MESSAGE
+           END-WRITE.
+
+       2110-FIND-ACCOUNT-FOR-MAINT.
+           MOVE 'N' TO WS-EOF-MASTER-FILE.
+           MOVE WS-MAINT-ACCOUNT-NUMBER TO MR-ACCOUNT-NUMBER.
+           READ MASTER-FILE
+               INVALID KEY SET END-OF-MASTER-FILE TO TRUE
+               NOT INVALID KEY
+                   MOVE MR-ACCOUNT-BALANCE
+                   TO WS-MASTER-ACCOUNT-BALANCE
+           END-READ.
+
+       2200-CLOSE-ACCOUNT.
+           PERFORM 2110-FIND-ACCOUNT-FOR-MAINT.
+           IF END-OF-MASTER-FILE
+               MOVE 'Cuenta no encontrada para cierre.'
+               TO WS-ERROR-MESSAGE
+           ELSE
+               IF WS-MASTER-ACCOUNT-BALANCE NOT = ZERO
+                   MOVE 'No se puede cerrar: saldo distinto de cero.'
+                   TO WS-ERROR-MESSAGE
+               ELSE
+                   SET MR-ACCOUNT-CLOSED TO TRUE
+                   REWRITE MASTER-RECORD-IN
+               END-IF
+           END-IF.
+
+       2300-FREEZE-ACCOUNT.
+           PERFORM 2110-FIND-ACCOUNT-FOR-MAINT.
+           IF END-OF-MASTER-FILE
+               MOVE 'Cuenta no encontrada para congelar.'
+               TO WS-ERROR-MESSAGE
+           ELSE
+               SET MR-ACCOUNT-FROZEN TO TRUE
+               REWRITE MASTER-RECORD-IN
+           END-IF.
+
+       2900-WRITE-MAINT-REPORT.
+           IF WS-ERROR-MESSAGE = SPACES
+               MOVE 'Procesado correctamente.' TO WS-RESULT-TEXT
+           ELSE
+               MOVE WS-ERROR-MESSAGE TO WS-RESULT-TEXT
+           END-IF.
+           STRING 'Mantenimiento: '
+                  MM-ACCOUNT-NUMBER ' '
+                  MM-ACTION ' - '
+                  WS-RESULT-TEXT
+                  DELIMITED BY SIZE INTO MAINT-REPORT-RECORD.
+           WRITE MAINT-REPORT-RECORD.
+
+       3000-TERMINATE-SYSTEM.
+           CLOSE MAINT-FILE
+                 MASTER-FILE
+                 MAINT-REPORT-FILE.
