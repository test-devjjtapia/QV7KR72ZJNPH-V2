@@ -5,51 +5,105 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS-FILE ASSIGN TO 'TRANS.DAT'
+           SELECT TRANS-FILE ASSIGN TO 'TRANS.CLN'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-ACCOUNT-NUMBER.
            SELECT ERROR-REPORT-FILE ASSIGN TO 'ERROR.RPT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-JOURNAL-FILE ASSIGN TO 'TRANS.JRN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT BALANCE-CONTROL-FILE ASSIGN TO 'BALANCE.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
-       01  TRANS-RECORD-IN.
-           05  TR-ACCOUNT-NUMBER       PIC X(10).
-           05  TR-TRANSACTION-TYPE     PIC X(01).
-               88  TR-DEPOSIT          VALUE 'D'.
-               88  TR-WITHDRAWAL       VALUE 'W'.
-               88  TR-TRANSFER         VALUE 'T'.
-           05  TR-AMOUNT-STR           PIC X(10).
-           05  TR-DEST-ACCOUNT-NUMBER  PIC X(10).
+           COPY TRANSREC.
 
        FD  MASTER-FILE.
-       01  MASTER-RECORD-IN.
-           05  MR-ACCOUNT-NUMBER       PIC X(10).
-           05  MR-ACCOUNT-BALANCE-STR  PIC X(10).
+           COPY MASTERREC.
 
        FD  ERROR-REPORT-FILE.
        01  ERROR-RECORD-OUT            PIC X(80).
 
+       FD  TRANS-JOURNAL-FILE.
+       01  TRANS-JOURNAL-RECORD        PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-SEQUENCE        PIC 9(08).
+
+       FD  BALANCE-CONTROL-FILE.
+           COPY BALCTLREC.
+
        WORKING-STORAGE SECTION.
        01  WS-EOF-TRANS-FILE           PIC X(01) VALUE 'N'.
            88  END-OF-TRANS-FILE       VALUE 'Y'.
        01  WS-EOF-MASTER-FILE          PIC X(01) VALUE 'N'.
            88  END-OF-MASTER-FILE      VALUE 'Y'.
 
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+           88  WS-CHECKPOINT-FOUND     VALUE '00'.
+       01  WS-TRANS-SEQUENCE-NUMBER    PIC 9(08) VALUE ZERO.
+       01  WS-RESTART-SEQUENCE         PIC 9(08) VALUE ZERO.
+       01  WS-RESTART-RUN              PIC X(01) VALUE 'N'.
+           88  WS-IS-RESTART-RUN       VALUE 'Y'.
+
        01  WS-TRANS-DATA.
            05  WS-TRANS-ACCOUNT-NUMBER     PIC X(10).
            05  WS-TRANS-TYPE               PIC X(01).
            05  WS-TRANS-AMOUNT             PIC S9(08)V99.
            05  WS-TRANS-DEST-ACCOUNT       PIC X(10).
+           05  WS-TRANS-CURRENCY           PIC X(03).
 
        01  WS-MASTER-DATA.
            05  WS-MASTER-ACCOUNT-NUMBER    PIC X(10).
            05  WS-MASTER-ACCOUNT-BALANCE   PIC S9(08)V99.
+           05  WS-MASTER-CREDIT-LIMIT      PIC S9(08)V99.
+           05  WS-MASTER-CURRENCY          PIC X(03).
+           05  WS-DEST-ACCOUNT-BALANCE     PIC S9(08)V99.
+           05  WS-DEST-CREDIT-AMOUNT       PIC S9(08)V99.
 
        01  WS-ERROR-MESSAGE            PIC X(80).
 
+       01  WS-OPENING-TOTAL            PIC S9(10)V99 VALUE ZERO.
+       01  WS-FX-ADJUSTMENT-TOTAL      PIC S9(10)V99 VALUE ZERO.
+       01  WS-SCAN-BALANCE             PIC S9(08)V99.
+
+       01  WS-JOURNAL-FIELDS.
+           05  WS-JOURNAL-AMOUNT-ED    PIC -(7)9.99.
+           05  WS-JOURNAL-BALANCE-ED   PIC -(7)9.99.
+
+      *> Currency-rate table (units of currency per 1 USD). Used to
+      *> convert a transfer's amount when the source and destination
+      *> accounts are held in different currencies (MR-CURRENCY-CODE).
+       01  WS-CURRENCY-RATES-DATA.
+           05  FILLER                  PIC X(13) VALUE
+               'USD0000010000'.
+           05  FILLER                  PIC X(13) VALUE
+               'MXN0000185000'.
+           05  FILLER                  PIC X(13) VALUE
+               'EUR0000009200'.
+       01  WS-CURRENCY-RATE-TABLE REDEFINES WS-CURRENCY-RATES-DATA.
+           05  WS-CURRENCY-RATE-ENTRY  OCCURS 3 TIMES.
+               10  WS-RATE-CURRENCY-CODE   PIC X(03).
+               10  WS-RATE-PER-USD         PIC 9(06)V9999.
+
+       01  WS-FX-WORK.
+           05  WS-FX-INDEX             PIC 9(02).
+           05  WS-LOOKUP-CURRENCY      PIC X(03).
+           05  WS-LOOKUP-RATE          PIC 9(06)V9999.
+           05  WS-SOURCE-RATE          PIC 9(06)V9999.
+           05  WS-DEST-RATE            PIC 9(06)V9999.
+           05  WS-FX-USD-AMOUNT        PIC S9(10)V9999.
+           05  WS-CONVERTED-AMOUNT     PIC S9(08)V99.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM 1000-INITIALIZE-SYSTEM.
@@ -59,23 +113,90 @@
            STOP RUN.
 
        1000-INITIALIZE-SYSTEM.
-           OPEN INPUT TRANS-FILE
-                I-O MASTER-FILE
-                OUTPUT ERROR-REPORT-FILE.
+           PERFORM 1050-READ-CHECKPOINT.
+           IF WS-RESTART-SEQUENCE > ZERO
+               SET WS-IS-RESTART-RUN TO TRUE
+           END-IF.
+           IF WS-IS-RESTART-RUN
+               OPEN INPUT TRANS-FILE
+                    I-O MASTER-FILE
+                    EXTEND ERROR-REPORT-FILE
+                    EXTEND TRANS-JOURNAL-FILE
+               PERFORM 1065-READ-BALANCE-CONTROL
+           ELSE
+               OPEN INPUT TRANS-FILE
+                    I-O MASTER-FILE
+                    OUTPUT ERROR-REPORT-FILE
+                    OUTPUT TRANS-JOURNAL-FILE
+               PERFORM 1060-COMPUTE-OPENING-TOTAL
+           END-IF.
            IF NOT END-OF-TRANS-FILE
                PERFORM 1100-READ-TRANS-RECORD
            END-IF.
+           PERFORM 1100-READ-TRANS-RECORD
+               UNTIL END-OF-TRANS-FILE
+                  OR WS-TRANS-SEQUENCE-NUMBER > WS-RESTART-SEQUENCE.
+
+       1060-COMPUTE-OPENING-TOTAL.
+           MOVE LOW-VALUES TO MR-ACCOUNT-NUMBER.
+           START MASTER-FILE KEY IS NOT LESS THAN MR-ACCOUNT-NUMBER
+               INVALID KEY SET END-OF-MASTER-FILE TO TRUE
+           END-START.
+           PERFORM 1061-SCAN-MASTER-FILE UNTIL END-OF-MASTER-FILE.
+           MOVE 'N' TO WS-EOF-MASTER-FILE.
+           PERFORM 1070-WRITE-BALANCE-CONTROL.
+
+       1061-SCAN-MASTER-FILE.
+           READ MASTER-FILE NEXT RECORD
+               AT END SET END-OF-MASTER-FILE TO TRUE
+               NOT AT END
+                   MOVE MR-ACCOUNT-BALANCE TO WS-SCAN-BALANCE
+                   ADD WS-SCAN-BALANCE TO WS-OPENING-TOTAL
+           END-READ.
+
+       1065-READ-BALANCE-CONTROL.
+           OPEN INPUT BALANCE-CONTROL-FILE.
+           READ BALANCE-CONTROL-FILE
+               AT END
+                   MOVE ZERO TO WS-OPENING-TOTAL
+                   MOVE ZERO TO WS-FX-ADJUSTMENT-TOTAL
+               NOT AT END
+                   MOVE BC-OPENING-TOTAL TO WS-OPENING-TOTAL
+                   MOVE BC-FX-ADJUSTMENT TO WS-FX-ADJUSTMENT-TOTAL
+           END-READ.
+           CLOSE BALANCE-CONTROL-FILE.
+
+       1070-WRITE-BALANCE-CONTROL.
+           MOVE WS-OPENING-TOTAL TO BC-OPENING-TOTAL.
+           MOVE WS-FX-ADJUSTMENT-TOTAL TO BC-FX-ADJUSTMENT.
+           OPEN OUTPUT BALANCE-CONTROL-FILE.
+           WRITE BALANCE-CONTROL-RECORD.
+           CLOSE BALANCE-CONTROL-FILE.
+
+       1050-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-SEQUENCE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FOUND
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CK-LAST-SEQUENCE TO WS-RESTART-SEQUENCE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
 
        1100-READ-TRANS-RECORD.
            READ TRANS-FILE
                AT END SET END-OF-TRANS-FILE TO TRUE
            END-READ.
            IF NOT END-OF-TRANS-FILE
+               ADD 1 TO WS-TRANS-SEQUENCE-NUMBER
                MOVE TR-ACCOUNT-NUMBER      TO WS-TRANS-ACCOUNT-NUMBER
                MOVE TR-TRANSACTION-TYPE    TO WS-TRANS-TYPE
                UNSTRING TR-AMOUNT-STR DELIMITED BY ALL SPACE
                    INTO WS-TRANS-AMOUNT
                MOVE TR-DEST-ACCOUNT-NUMBER TO WS-TRANS-DEST-ACCOUNT
+               MOVE TR-CURRENCY-CODE       TO WS-TRANS-CURRENCY
            END-IF.
 
        2000-PROCESS-TRANSACTIONS.
@@ -90,16 +211,17 @@
        2100-VALIDATE-TRANSACTION.
            MOVE SPACES TO WS-ERROR-MESSAGE.
            IF WS-TRANS-AMOUNT <= ZERO
-               MOVE 'Monto de transacción inválido.' TO WS-ERROR-MESSAGE
+               MOVE 'Monto de transacción inválido.'
+               TO WS-ERROR-MESSAGE
            END-IF.
 
            IF WS-ERROR-MESSAGE = SPACES
-               IF TR-DEPOSIT OR TR-WITHDRAWAL
+               IF TR-DEPOSIT OR TR-WITHDRAWAL OR TR-INTEREST OR TR-FEE
                    PERFORM 2110-VALIDATE-SINGLE-ACCOUNT
                ELSE IF TR-TRANSFER
                    PERFORM 2120-VALIDATE-TRANSFER-ACCOUNTS
                ELSE
-                   MOVE 'Tipo de transacción inválido.' 
+                   MOVE 'Tipo de transacción inválido.'
                    TO WS-ERROR-MESSAGE
                END-IF
            END-IF.
@@ -107,95 +229,234 @@
        2110-VALIDATE-SINGLE-ACCOUNT.
            PERFORM 2111-FIND-MASTER-ACCOUNT.
            IF END-OF-MASTER-FILE
-               MOVE 'Cuenta no encontrada en archivo maestro.' 
+               MOVE 'Cuenta no encontrada en archivo maestro.'
                TO WS-ERROR-MESSAGE
+           ELSE
+               IF MR-ACCOUNT-FROZEN
+                   MOVE 'Cuenta congelada - transacción rechazada.'
+                   TO WS-ERROR-MESSAGE
+               ELSE
+                   IF MR-ACCOUNT-CLOSED
+                       MOVE 'Cuenta cerrada - transacción rechazada.'
+                       TO WS-ERROR-MESSAGE
+                   END-IF
+               END-IF
            END-IF.
 
-       2112-FIND-MASTER-ACCOUNT.
+       2111-FIND-MASTER-ACCOUNT.
+           MOVE 'N' TO WS-EOF-MASTER-FILE.
            MOVE WS-TRANS-ACCOUNT-NUMBER TO MR-ACCOUNT-NUMBER.
            READ MASTER-FILE
                INVALID KEY SET END-OF-MASTER-FILE TO TRUE
                NOT INVALID KEY
-                   MOVE MR-ACCOUNT-BALANCE-STR 
+                   MOVE MR-ACCOUNT-BALANCE 
                    TO WS-MASTER-ACCOUNT-BALANCE
            END-READ.
 
        2120-VALIDATE-TRANSFER-ACCOUNTS.
            PERFORM 2111-FIND-MASTER-ACCOUNT.
            IF END-OF-MASTER-FILE
-               MOVE 'Cuenta origen no encontrada para transferencia.' 
+               MOVE 'Cuenta origen no encontrada para transferencia.'
                TO WS-ERROR-MESSAGE
-           END-END.
+           ELSE
+               IF MR-ACCOUNT-FROZEN
+                   MOVE
+                   'Cuenta origen congelada - transacción rechazada.'
+                   TO WS-ERROR-MESSAGE
+               ELSE
+                   IF MR-ACCOUNT-CLOSED
+                       MOVE
+                       'Cuenta origen cerrada - transacción rechazada.'
+                       TO WS-ERROR-MESSAGE
+                   END-IF
+               END-IF
+           END-IF.
            IF WS-ERROR-MESSAGE = SPACES
-               MOVE WS-TRANS-DEST-ACCOUNT TO MR-ACCOUNT-NUMBER.
+               MOVE 'N' TO WS-EOF-MASTER-FILE
+               MOVE WS-TRANS-DEST-ACCOUNT TO MR-ACCOUNT-NUMBER
                READ MASTER-FILE
                    INVALID KEY SET END-OF-MASTER-FILE TO TRUE
                    NOT INVALID KEY
-                       MOVE MR-ACCOUNT-BALANCE-STR 
+                       MOVE MR-ACCOUNT-BALANCE
                        TO WS-MASTER-ACCOUNT-BALANCE
-               END-READ.
+               END-READ
                IF END-OF-MASTER-FILE
                    MOVE
-                   'Cuenta destino no encontrada para transferencia.' 
+                   'Cuenta destino no encontrada para transferencia.'
                    TO WS-ERROR-MESSAGE
+               ELSE
+                   IF MR-ACCOUNT-FROZEN
+                       MOVE 'Cuenta destino congelada.'
+                       TO WS-ERROR-MESSAGE
+                   ELSE
+                       IF MR-ACCOUNT-CLOSED
+                           MOVE 'Cuenta destino cerrada.'
+                           TO WS-ERROR-MESSAGE
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
 
        2200-UPDATE-MASTER-FILE.
            PERFORM 2210-READ-MASTER-FOR-UPDATE.
            IF NOT END-OF-MASTER-FILE
-               IF TR-DEPOSIT
+               IF TR-DEPOSIT OR TR-INTEREST
                    ADD WS-TRANS-AMOUNT TO WS-MASTER-ACCOUNT-BALANCE
-               ELSE IF TR-WITHDRAWAL
-                   IF WS-MASTER-ACCOUNT-BALANCE >= WS-TRANS-AMOUNT
-                       SUBTRACT WS-TRANS-AMOUNT 
+                   PERFORM 2215-REWRITE-SOURCE-ACCOUNT
+               ELSE IF TR-WITHDRAWAL OR TR-FEE
+                   IF WS-MASTER-ACCOUNT-BALANCE + WS-MASTER-CREDIT-LIMIT
+                           >= WS-TRANS-AMOUNT
+                       SUBTRACT WS-TRANS-AMOUNT
                        FROM WS-MASTER-ACCOUNT-BALANCE
+                       PERFORM 2215-REWRITE-SOURCE-ACCOUNT
                    ELSE
-                       MOVE 'Fondos insuficientes para retiro.' 
+                       MOVE 'Fondos insuficientes para retiro.'
                        TO WS-ERROR-MESSAGE
                        PERFORM 2300-WRITE-ERROR-REPORT
                    END-IF
                ELSE IF TR-TRANSFER
                    PERFORM 2220-PROCESS-TRANSFER
-               END-IF.
-               IF WS-ERROR-MESSAGE = SPACES
-                   MOVE WS-MASTER-ACCOUNT-BALANCE 
-                   TO MR-ACCOUNT-BALANCE-STR
-                   REWRITE MASTER-RECORD-IN
                END-IF
            END-IF.
 
        2210-READ-MASTER-FOR-UPDATE.
+           MOVE 'N' TO WS-EOF-MASTER-FILE.
            MOVE WS-TRANS-ACCOUNT-NUMBER TO MR-ACCOUNT-NUMBER.
            READ MASTER-FILE
                INVALID KEY SET END-OF-MASTER-FILE TO TRUE
                NOT INVALID KEY
-                   MOVE MR-ACCOUNT-BALANCE-STR 
+                   MOVE MR-ACCOUNT-BALANCE
                    TO WS-MASTER-ACCOUNT-BALANCE
+                   MOVE MR-CREDIT-LIMIT
+                   TO WS-MASTER-CREDIT-LIMIT
+                   MOVE MR-CURRENCY-CODE
+                   TO WS-MASTER-CURRENCY
            END-READ.
 
+       2215-REWRITE-SOURCE-ACCOUNT.
+           MOVE WS-MASTER-ACCOUNT-BALANCE TO MR-ACCOUNT-BALANCE.
+           REWRITE MASTER-RECORD-IN.
+           PERFORM 2240-WRITE-JOURNAL-RECORD.
+           PERFORM 2250-WRITE-CHECKPOINT.
+
+       2217-REWRITE-SOURCE-ONLY.
+           MOVE WS-MASTER-ACCOUNT-BALANCE TO MR-ACCOUNT-BALANCE.
+           REWRITE MASTER-RECORD-IN.
+
+      *> The destination account must be located and credited before
+      *> the source account's debit is REWRITEn - otherwise a
+      *> destination lookup failure after the source was already
+      *> REWRITEn would leave a permanent debit with no journal entry,
+      *> no checkpoint advance, and no way to reconcile it later. Both
+      *> legs must be durably REWRITEn before this transaction is
+      *> journaled or checkpointed as committed - a crash between the
+      *> two REWRITEs must make 1000-INITIALIZE-SYSTEM's restart logic
+      *> replay this sequence number, not skip it.
        2220-PROCESS-TRANSFER.
-           IF WS-MASTER-ACCOUNT-BALANCE >= WS-TRANS-AMOUNT
-               SUBTRACT WS-TRANS-AMOUNT FROM WS-MASTER-ACCOUNT-BALANCE.
-               PERFORM 2230-UPDATE-DEST-ACCOUNT.
+           IF WS-MASTER-ACCOUNT-BALANCE + WS-MASTER-CREDIT-LIMIT
+                   >= WS-TRANS-AMOUNT
+               PERFORM 2230-UPDATE-DEST-ACCOUNT
+               IF WS-ERROR-MESSAGE = SPACES
+                   SUBTRACT WS-TRANS-AMOUNT
+                       FROM WS-MASTER-ACCOUNT-BALANCE
+                   PERFORM 2217-REWRITE-SOURCE-ONLY
+                   COMPUTE WS-FX-ADJUSTMENT-TOTAL =
+                       WS-FX-ADJUSTMENT-TOTAL
+                       + WS-DEST-CREDIT-AMOUNT - WS-TRANS-AMOUNT
+                   PERFORM 1070-WRITE-BALANCE-CONTROL
+                   PERFORM 2240-WRITE-JOURNAL-RECORD
+                   PERFORM 2241-WRITE-DEST-JOURNAL-RECORD
+                   PERFORM 2250-WRITE-CHECKPOINT
+               END-IF
            ELSE
-               MOVE 'Fondos insuficientes para transferencia.' 
+               MOVE 'Fondos insuficientes para transferencia.'
                TO WS-ERROR-MESSAGE
                PERFORM 2300-WRITE-ERROR-REPORT
            END-IF.
 
        2230-UPDATE-DEST-ACCOUNT.
-           MOVE WS-TRANS-DEST-ACCOUNT TO MR-ACCOUNT-NUMBER.
+           MOVE WS-TRANS-DEST-ACCOUNT TO MR-ACCOUNT-NUMBER
            READ MASTER-FILE
                INVALID KEY
-                   MOVE 'Error: Cuenta destino no encontrada durante transferencia.' TO WS-ERROR-MESSAGE
+                   MOVE 'Cuenta destino no encontrada en transferencia.'
+                   TO WS-ERROR-MESSAGE
                    PERFORM 2300-WRITE-ERROR-REPORT
                NOT INVALID KEY
-                   ADD WS-TRANS-AMOUNT TO WS-MASTER-ACCOUNT-BALANCE
-                   MOVE WS-MASTER-ACCOUNT-BALANCE TO MR-ACCOUNT-BALANCE-STR
+                   MOVE MR-ACCOUNT-BALANCE
+                   TO WS-DEST-ACCOUNT-BALANCE
+                   IF MR-CURRENCY-CODE = WS-MASTER-CURRENCY
+                       MOVE WS-TRANS-AMOUNT TO WS-DEST-CREDIT-AMOUNT
+                   ELSE
+                       PERFORM 2235-CONVERT-CURRENCY
+                       MOVE WS-CONVERTED-AMOUNT
+                       TO WS-DEST-CREDIT-AMOUNT
+                   END-IF
+                   ADD WS-DEST-CREDIT-AMOUNT TO WS-DEST-ACCOUNT-BALANCE
+                   MOVE WS-DEST-ACCOUNT-BALANCE
+                   TO MR-ACCOUNT-BALANCE
                    REWRITE MASTER-RECORD-IN
            END-READ.
 
+       2235-CONVERT-CURRENCY.
+           MOVE WS-MASTER-CURRENCY TO WS-LOOKUP-CURRENCY.
+           PERFORM 2236-LOOKUP-CURRENCY-RATE.
+           MOVE WS-LOOKUP-RATE TO WS-SOURCE-RATE.
+           MOVE MR-CURRENCY-CODE TO WS-LOOKUP-CURRENCY.
+           PERFORM 2236-LOOKUP-CURRENCY-RATE.
+           MOVE WS-LOOKUP-RATE TO WS-DEST-RATE.
+           COMPUTE WS-FX-USD-AMOUNT = WS-TRANS-AMOUNT / WS-SOURCE-RATE.
+           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+               WS-FX-USD-AMOUNT * WS-DEST-RATE.
+
+       2236-LOOKUP-CURRENCY-RATE.
+           MOVE ZERO TO WS-LOOKUP-RATE.
+           PERFORM 2237-SCAN-RATE-TABLE
+               VARYING WS-FX-INDEX FROM 1 BY 1
+                   UNTIL WS-FX-INDEX > 3.
+           IF WS-LOOKUP-RATE = ZERO
+               MOVE 1 TO WS-LOOKUP-RATE
+           END-IF.
+
+       2237-SCAN-RATE-TABLE.
+           IF WS-RATE-CURRENCY-CODE(WS-FX-INDEX) = WS-LOOKUP-CURRENCY
+               MOVE WS-RATE-PER-USD(WS-FX-INDEX) TO WS-LOOKUP-RATE
+               MOVE 4 TO WS-FX-INDEX
+           END-IF.
+
+       2240-WRITE-JOURNAL-RECORD.
+           MOVE WS-TRANS-AMOUNT TO WS-JOURNAL-AMOUNT-ED.
+           MOVE WS-MASTER-ACCOUNT-BALANCE TO WS-JOURNAL-BALANCE-ED.
+           STRING WS-TRANS-ACCOUNT-NUMBER ' '
+                  WS-TRANS-TYPE ' '
+                  WS-JOURNAL-AMOUNT-ED ' '
+                  WS-TRANS-DEST-ACCOUNT ' '
+                  WS-JOURNAL-BALANCE-ED ' '
+                  WS-TRANS-CURRENCY
+                  DELIMITED BY SIZE INTO TRANS-JOURNAL-RECORD.
+           WRITE TRANS-JOURNAL-RECORD.
+
+      *> Records the credit leg of a transfer against the destination
+      *> account's own resulting balance, so TRANS.JRN shows both sides
+      *> of every transfer - an audit trail needs to show every credit
+      *> that hit an account, not just the debit.
+       2241-WRITE-DEST-JOURNAL-RECORD.
+           MOVE WS-DEST-CREDIT-AMOUNT TO WS-JOURNAL-AMOUNT-ED.
+           MOVE WS-DEST-ACCOUNT-BALANCE TO WS-JOURNAL-BALANCE-ED.
+           STRING WS-TRANS-DEST-ACCOUNT ' '
+                  WS-TRANS-TYPE ' '
+                  WS-JOURNAL-AMOUNT-ED ' '
+                  WS-TRANS-ACCOUNT-NUMBER ' '
+                  WS-JOURNAL-BALANCE-ED ' '
+                  WS-TRANS-CURRENCY
+                  DELIMITED BY SIZE INTO TRANS-JOURNAL-RECORD.
+           WRITE TRANS-JOURNAL-RECORD.
+
+       2250-WRITE-CHECKPOINT.
+           MOVE WS-TRANS-SEQUENCE-NUMBER TO CK-LAST-SEQUENCE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        2300-WRITE-ERROR-REPORT.
            STRING 'Error en transacción: '
                   TR-ACCOUNT-NUMBER ' '
@@ -207,6 +468,9 @@
            WRITE ERROR-RECORD-OUT.
 
        3000-TERMINATE-SYSTEM.
+           MOVE ZERO TO WS-TRANS-SEQUENCE-NUMBER.
+           PERFORM 2250-WRITE-CHECKPOINT.
            CLOSE TRANS-FILE
                  MASTER-FILE
-                 ERROR-REPORT-FILE.
+                 ERROR-REPORT-FILE
+                 TRANS-JOURNAL-FILE.
