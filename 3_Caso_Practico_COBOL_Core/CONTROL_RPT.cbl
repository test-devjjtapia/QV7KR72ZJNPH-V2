@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-RPT.
+       AUTHOR. Javier J. Tapia 2023.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'TRANS.CLN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-REPORT-FILE ASSIGN TO 'ERROR.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO 'MASTER.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MR-ACCOUNT-NUMBER.
+           SELECT BALANCE-CONTROL-FILE ASSIGN TO 'BALANCE.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-REJECT-FILE ASSIGN TO 'TRANS.REJ'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-REPORT-FILE ASSIGN TO 'CONTROL.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANSREC.
+
+       FD  ERROR-REPORT-FILE.
+       01  ERROR-RECORD-IN             PIC X(80).
+
+       FD  MASTER-FILE.
+           COPY MASTERREC.
+
+       FD  BALANCE-CONTROL-FILE.
+           COPY BALCTLREC.
+
+       FD  TRANS-REJECT-FILE.
+       01  TRANS-REJECT-RECORD         PIC X(80).
+
+       FD  CONTROL-REPORT-FILE.
+       01  CONTROL-REPORT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-TRANS-FILE           PIC X(01) VALUE 'N'.
+           88  END-OF-TRANS-FILE       VALUE 'Y'.
+       01  WS-EOF-ERROR-FILE           PIC X(01) VALUE 'N'.
+           88  END-OF-ERROR-FILE       VALUE 'Y'.
+       01  WS-EOF-MASTER-FILE          PIC X(01) VALUE 'N'.
+           88  END-OF-MASTER-FILE      VALUE 'Y'.
+       01  WS-EOF-REJECT-FILE          PIC X(01) VALUE 'N'.
+           88  END-OF-REJECT-FILE      VALUE 'Y'.
+
+       01  WS-TRANS-AMOUNT             PIC S9(08)V99.
+
+       01  WS-DEPOSIT-COUNT            PIC 9(07) VALUE ZERO.
+       01  WS-DEPOSIT-AMOUNT           PIC S9(10)V99 VALUE ZERO.
+       01  WS-WITHDRAWAL-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-WITHDRAWAL-AMOUNT        PIC S9(10)V99 VALUE ZERO.
+       01  WS-TRANSFER-COUNT           PIC 9(07) VALUE ZERO.
+       01  WS-TRANSFER-AMOUNT          PIC S9(10)V99 VALUE ZERO.
+       01  WS-INTEREST-COUNT           PIC 9(07) VALUE ZERO.
+       01  WS-INTEREST-AMOUNT          PIC S9(10)V99 VALUE ZERO.
+       01  WS-FEE-COUNT                PIC 9(07) VALUE ZERO.
+       01  WS-FEE-AMOUNT               PIC S9(10)V99 VALUE ZERO.
+       01  WS-REJECT-COUNT             PIC 9(07) VALUE ZERO.
+       01  WS-SCRUB-REJECT-COUNT       PIC 9(07) VALUE ZERO.
+
+       01  WS-OPENING-TOTAL            PIC S9(10)V99 VALUE ZERO.
+       01  WS-CLOSING-TOTAL            PIC S9(10)V99 VALUE ZERO.
+       01  WS-SCAN-BALANCE             PIC S9(08)V99.
+       01  WS-NET-ACTIVITY             PIC S9(10)V99 VALUE ZERO.
+       01  WS-FX-ADJUSTMENT            PIC S9(10)V99 VALUE ZERO.
+
+       01  WS-REPORT-FIELDS.
+           05  WS-COUNT-ED             PIC Z(06)9.
+           05  WS-AMOUNT-ED            PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE-SYSTEM.
+           PERFORM 2000-PROCESS-TRANS-FILE
+               UNTIL END-OF-TRANS-FILE.
+           PERFORM 2100-PROCESS-ERROR-FILE
+               UNTIL END-OF-ERROR-FILE.
+           PERFORM 2150-PROCESS-REJECT-FILE
+               UNTIL END-OF-REJECT-FILE.
+           PERFORM 2200-PROCESS-MASTER-FILE
+               UNTIL END-OF-MASTER-FILE.
+           PERFORM 2300-READ-OPENING-TOTAL.
+           PERFORM 3000-WRITE-CONTROL-REPORT.
+           PERFORM 4000-TERMINATE-SYSTEM.
+           STOP RUN.
+
+       1000-INITIALIZE-SYSTEM.
+           OPEN INPUT TRANS-FILE
+                INPUT ERROR-REPORT-FILE
+                INPUT MASTER-FILE
+                INPUT BALANCE-CONTROL-FILE
+                INPUT TRANS-REJECT-FILE
+                OUTPUT CONTROL-REPORT-FILE.
+
+       2000-PROCESS-TRANS-FILE.
+           READ TRANS-FILE
+               AT END SET END-OF-TRANS-FILE TO TRUE
+           END-READ.
+           IF NOT END-OF-TRANS-FILE
+               UNSTRING TR-AMOUNT-STR DELIMITED BY ALL SPACE
+                   INTO WS-TRANS-AMOUNT
+               IF TR-DEPOSIT
+                   ADD 1 TO WS-DEPOSIT-COUNT
+                   ADD WS-TRANS-AMOUNT TO WS-DEPOSIT-AMOUNT
+               ELSE IF TR-WITHDRAWAL
+                   ADD 1 TO WS-WITHDRAWAL-COUNT
+                   ADD WS-TRANS-AMOUNT TO WS-WITHDRAWAL-AMOUNT
+               ELSE IF TR-TRANSFER
+                   ADD 1 TO WS-TRANSFER-COUNT
+                   ADD WS-TRANS-AMOUNT TO WS-TRANSFER-AMOUNT
+               ELSE IF TR-INTEREST
+                   ADD 1 TO WS-INTEREST-COUNT
+                   ADD WS-TRANS-AMOUNT TO WS-INTEREST-AMOUNT
+               ELSE IF TR-FEE
+                   ADD 1 TO WS-FEE-COUNT
+                   ADD WS-TRANS-AMOUNT TO WS-FEE-AMOUNT
+               END-IF
+           END-IF.
+
+       2100-PROCESS-ERROR-FILE.
+           READ ERROR-REPORT-FILE
+               AT END SET END-OF-ERROR-FILE TO TRUE
+           END-READ.
+           IF NOT END-OF-ERROR-FILE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+      *> TRANS-SCRUB diverts malformed records to TRANS.REJ before
+      *> TRANS-PROCESSOR ever sees them, so they never reach ERROR.RPT
+      *> above - they still count as rejected transactions for the
+      *> day's reconciliation.
+       2150-PROCESS-REJECT-FILE.
+           READ TRANS-REJECT-FILE
+               AT END SET END-OF-REJECT-FILE TO TRUE
+           END-READ.
+           IF NOT END-OF-REJECT-FILE
+               ADD 1 TO WS-SCRUB-REJECT-COUNT
+           END-IF.
+
+       2200-PROCESS-MASTER-FILE.
+           READ MASTER-FILE
+               AT END SET END-OF-MASTER-FILE TO TRUE
+           END-READ.
+           IF NOT END-OF-MASTER-FILE
+               MOVE MR-ACCOUNT-BALANCE TO WS-SCAN-BALANCE
+               ADD WS-SCAN-BALANCE TO WS-CLOSING-TOTAL
+           END-IF.
+
+       2300-READ-OPENING-TOTAL.
+           READ BALANCE-CONTROL-FILE
+               AT END
+                   MOVE ZERO TO WS-OPENING-TOTAL
+                   MOVE ZERO TO WS-FX-ADJUSTMENT
+               NOT AT END
+                   MOVE BC-OPENING-TOTAL TO WS-OPENING-TOTAL
+                   MOVE BC-FX-ADJUSTMENT TO WS-FX-ADJUSTMENT
+           END-READ.
+
+      *> Cross-currency transfers credit the destination with a
+      *> different amount than they debit the source (2235-CONVERT-
+      *> CURRENCY in TRANS-PROCESSOR), so MASTER-FILE's balance sum
+      *> moves by that FX delta even though deposits/withdrawals/
+      *> interest/fees don't touch it. WS-FX-ADJUSTMENT is the running
+      *> total of those deltas, carried over from TRANS-PROCESSOR via
+      *> BALANCE.CTL, and must be folded in here or CUADRADO/
+      *> DESCUADRADO below will misfire on any day a cross-currency
+      *> transfer posts.
+       3000-WRITE-CONTROL-REPORT.
+           COMPUTE WS-NET-ACTIVITY =
+               WS-DEPOSIT-AMOUNT - WS-WITHDRAWAL-AMOUNT
+               + WS-INTEREST-AMOUNT - WS-FEE-AMOUNT
+               + WS-FX-ADJUSTMENT.
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'REPORTE DE CONTROL DE FIN DE DIA - TRANS-PROCESSOR'
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-DEPOSIT-COUNT TO WS-COUNT-ED.
+           MOVE WS-DEPOSIT-AMOUNT TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Depositos     : cant ' WS-COUNT-ED
+               ' monto ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-WITHDRAWAL-COUNT TO WS-COUNT-ED.
+           MOVE WS-WITHDRAWAL-AMOUNT TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Retiros       : cant ' WS-COUNT-ED
+               ' monto ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-TRANSFER-COUNT TO WS-COUNT-ED.
+           MOVE WS-TRANSFER-AMOUNT TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Transferencias: cant ' WS-COUNT-ED
+               ' monto ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-INTEREST-COUNT TO WS-COUNT-ED.
+           MOVE WS-INTEREST-AMOUNT TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Intereses     : cant ' WS-COUNT-ED
+               ' monto ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-FEE-COUNT TO WS-COUNT-ED.
+           MOVE WS-FEE-AMOUNT TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Comisiones    : cant ' WS-COUNT-ED
+               ' monto ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-REJECT-COUNT TO WS-COUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Rechazadas    : cant ' WS-COUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-SCRUB-REJECT-COUNT TO WS-COUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Rech. scrubber: cant ' WS-COUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-FX-ADJUSTMENT TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Ajuste cambiario: monto ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-OPENING-TOTAL TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Saldo inicial : ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-NET-ACTIVITY TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Movimiento neto: ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE WS-CLOSING-TOTAL TO WS-AMOUNT-ED.
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           STRING 'Saldo final   : ' WS-AMOUNT-ED
+               DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD.
+           WRITE CONTROL-REPORT-RECORD.
+
+           MOVE SPACES TO CONTROL-REPORT-RECORD.
+           IF WS-OPENING-TOTAL + WS-NET-ACTIVITY = WS-CLOSING-TOTAL
+               STRING 'Estado        : CUADRADO'
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           ELSE
+               STRING 'Estado        : DESCUADRADO - revisar'
+                   DELIMITED BY SIZE INTO CONTROL-REPORT-RECORD
+           END-IF.
+           WRITE CONTROL-REPORT-RECORD.
+
+       4000-TERMINATE-SYSTEM.
+           CLOSE TRANS-FILE
+                 ERROR-REPORT-FILE
+                 MASTER-FILE
+                 BALANCE-CONTROL-FILE
+                 TRANS-REJECT-FILE
+                 CONTROL-REPORT-FILE.
