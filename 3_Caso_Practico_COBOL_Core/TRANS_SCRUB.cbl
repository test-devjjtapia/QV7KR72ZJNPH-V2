@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANS-SCRUB.
+       AUTHOR. Javier J. Tapia 2023.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO 'TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-CLEAN-FILE ASSIGN TO 'TRANS.CLN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-REJECT-FILE ASSIGN TO 'TRANS.REJ'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANSREC.
+
+       FD  TRANS-CLEAN-FILE.
+       01  TRANS-CLEAN-RECORD          PIC X(34).
+
+       FD  TRANS-REJECT-FILE.
+       01  TRANS-REJECT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-TRANS-FILE           PIC X(01) VALUE 'N'.
+           88  END-OF-TRANS-FILE       VALUE 'Y'.
+
+       01  WS-ERROR-MESSAGE            PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE-SYSTEM.
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL END-OF-TRANS-FILE.
+           PERFORM 3000-TERMINATE-SYSTEM.
+           STOP RUN.
+
+       1000-INITIALIZE-SYSTEM.
+           OPEN INPUT TRANS-FILE
+                OUTPUT TRANS-CLEAN-FILE
+                OUTPUT TRANS-REJECT-FILE.
+           IF NOT END-OF-TRANS-FILE
+               PERFORM 1100-READ-TRANS-RECORD
+           END-IF.
+
+       1100-READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END SET END-OF-TRANS-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2100-VALIDATE-RECORD.
+           IF WS-ERROR-MESSAGE = SPACES
+               PERFORM 2200-WRITE-CLEAN-RECORD
+           ELSE
+               PERFORM 2300-WRITE-REJECT-RECORD
+           END-IF.
+           PERFORM 1100-READ-TRANS-RECORD.
+
+       2100-VALIDATE-RECORD.
+           MOVE SPACES TO WS-ERROR-MESSAGE.
+           IF TR-ACCOUNT-NUMBER NOT NUMERIC
+               MOVE 'CTA-ORIGEN: número de cuenta no numérico.'
+               TO WS-ERROR-MESSAGE
+           END-IF.
+           IF WS-ERROR-MESSAGE = SPACES
+               IF TR-DEST-ACCOUNT-NUMBER NOT = SPACES
+                       AND TR-DEST-ACCOUNT-NUMBER NOT NUMERIC
+                   MOVE 'CTA-DESTINO: número de cuenta no numérico.'
+                   TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
+           IF WS-ERROR-MESSAGE = SPACES
+               IF FUNCTION TEST-NUMVAL(TR-AMOUNT-STR) NOT = 0
+                   MOVE 'MONTO: cadena numérica inválida.'
+                   TO WS-ERROR-MESSAGE
+               END-IF
+           END-IF.
+
+       2200-WRITE-CLEAN-RECORD.
+           WRITE TRANS-CLEAN-RECORD FROM TRANS-RECORD-IN.
+
+       2300-WRITE-REJECT-RECORD.
+           STRING TR-ACCOUNT-NUMBER ' '
+                  TR-TRANSACTION-TYPE ' '
+                  TR-AMOUNT-STR ' '
+                  TR-DEST-ACCOUNT-NUMBER ' - '
+                  WS-ERROR-MESSAGE
+                  DELIMITED BY SIZE INTO TRANS-REJECT-RECORD.
+           WRITE TRANS-REJECT-RECORD.
+
+       3000-TERMINATE-SYSTEM.
+           CLOSE TRANS-FILE
+                 TRANS-CLEAN-FILE
+                 TRANS-REJECT-FILE.
