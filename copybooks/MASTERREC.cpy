@@ -0,0 +1,14 @@
+      *> MASTERREC.cpy
+      *> Shared MASTER-FILE record layout (MASTER.DAT, an indexed
+      *> KSDS keyed on MR-ACCOUNT-NUMBER). COPYed into every program
+      *> that opens MASTER-FILE so the layout only needs to change in
+      *> one place.
+       01  MASTER-RECORD-IN.
+           05  MR-ACCOUNT-NUMBER       PIC X(10).
+           05  MR-ACCOUNT-BALANCE      PIC S9(08)V99.
+           05  MR-ACCOUNT-STATUS       PIC X(01).
+               88  MR-ACCOUNT-ACTIVE   VALUE 'A'.
+               88  MR-ACCOUNT-FROZEN   VALUE 'F'.
+               88  MR-ACCOUNT-CLOSED   VALUE 'C'.
+           05  MR-CREDIT-LIMIT         PIC S9(08)V99.
+           05  MR-CURRENCY-CODE        PIC X(03).
