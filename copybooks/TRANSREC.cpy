@@ -0,0 +1,15 @@
+      *> TRANSREC.cpy
+      *> Shared TRANS-FILE record layout (TRANS.DAT). COPYed into every
+      *> program that reads TRANS-FILE so the layout only needs to
+      *> change in one place.
+       01  TRANS-RECORD-IN.
+           05  TR-ACCOUNT-NUMBER       PIC X(10).
+           05  TR-TRANSACTION-TYPE     PIC X(01).
+               88  TR-DEPOSIT          VALUE 'D'.
+               88  TR-WITHDRAWAL       VALUE 'W'.
+               88  TR-TRANSFER         VALUE 'T'.
+               88  TR-INTEREST         VALUE 'I'.
+               88  TR-FEE              VALUE 'F'.
+           05  TR-AMOUNT-STR           PIC X(10).
+           05  TR-DEST-ACCOUNT-NUMBER  PIC X(10).
+           05  TR-CURRENCY-CODE        PIC X(03).
