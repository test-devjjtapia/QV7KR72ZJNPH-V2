@@ -0,0 +1,13 @@
+      *> BALCTLREC.cpy
+      *> Shared BALANCE-CONTROL-FILE record layout (BALANCE.CTL). Holds
+      *> the sum of all MASTER-FILE balances captured by TRANS-PROCESSOR
+      *> before it posts any transactions, so CONTROL-RPT can report the
+      *> opening total for a run that has already completed and moved
+      *> MASTER.DAT's balances forward. Also holds the running total of
+      *> every cross-currency transfer's FX conversion delta (credited
+      *> amount minus debited amount), updated as each such transfer
+      *> posts, so CONTROL-RPT's net-activity figure can account for the
+      *> part of MASTER-FILE's balance movement that conversion causes.
+       01  BALANCE-CONTROL-RECORD.
+           05  BC-OPENING-TOTAL        PIC S9(10)V99.
+           05  BC-FX-ADJUSTMENT        PIC S9(10)V99.
